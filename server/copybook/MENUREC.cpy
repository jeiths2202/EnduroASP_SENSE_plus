@@ -0,0 +1,12 @@
+      *****************************************************************
+      * MENUREC - SHARED RECORD LAYOUT FOR THE MENU001 MENU-DEFINITION*
+      * FILE. ONE RECORD PER MENU OPTION: THE DIGIT THE OPERATOR     *
+      * KEYS, THE SCREEN CAPTION, THE PROGRAM TO CALL, AND THE       *
+      * STATUS LINE SHOWN WHILE THAT PROGRAM RUNS. ADDING A MENU     *
+      * OPTION IS AN EDIT TO THIS FILE, NOT A RECOMPILE OF MAIN001.  *
+      *****************************************************************
+       01  MNU-RECORD.
+           05  MNU-OPTION-CD       PIC X(01).
+           05  MNU-CAPTION         PIC X(20).
+           05  MNU-PROGRAM         PIC X(08).
+           05  MNU-STATUS-MSG      PIC X(30).
