@@ -0,0 +1,11 @@
+      *****************************************************************
+      * SUPVREC - SHARED RECORD LAYOUT FOR THE SUPV01 SUPERVISOR       *
+      * OVERRIDE CODE FILE. HOLDS THE SINGLE CODE AN OPERATOR MUST     *
+      * KEY IN AT MAIN001 TO CONTINUE PAST A MENU LOCKOUT, KEPT OUT    *
+      * OF SOURCE SO IT CAN BE CHANGED WITHOUT A RECOMPILE. SUPV01 IS  *
+      * OPTIONAL - WHEN NOT PRESENT, MAIN001 FALLS BACK TO ITS         *
+      * COMPILED-IN DEFAULT.                                          *
+      *****************************************************************
+       01  SUP-RECORD.
+           05  SUP-CODE            PIC X(06).
+           05  FILLER              PIC X(10).
