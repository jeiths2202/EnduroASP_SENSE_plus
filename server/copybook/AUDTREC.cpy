@@ -0,0 +1,12 @@
+      *****************************************************************
+      * AUDTREC - SHARED RECORD LAYOUT FOR THE AUDIT01 AUDIT TRAIL   *
+      * ONE RECORD IS APPENDED PER CALL-PROGRAM DISPATCH SO WE CAN   *
+      * ANSWER "WHAT HAPPENED AND WHEN" AFTER THE FACT.              *
+      *****************************************************************
+       01  AUD-RECORD.
+           05  AUD-TIMESTAMP       PIC X(26).
+           05  AUD-USER-SELECTION  PIC X(01).
+           05  AUD-PROGRAM-CALLED  PIC X(08).
+           05  AUD-RETURN-CODE     PIC S9(04).
+           05  AUD-OPERATOR-ID     PIC X(08).
+           05  FILLER              PIC X(02).
