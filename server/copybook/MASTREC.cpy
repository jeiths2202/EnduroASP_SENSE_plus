@@ -0,0 +1,21 @@
+      *****************************************************************
+      * MASTREC - SHARED RECORD LAYOUT FOR THE MASTER01 MASTER FILE  *
+      * COPY THIS INTO THE FD FOR MASTER01 AS-IS, AND INTO ANY       *
+      * LINKAGE SECTION THAT PASSES A MASTER RECORD BETWEEN PROGRAMS *
+      * WITH REPLACING ==MST-RECORD== BY ==MST-PARM==. KEEP THIS     *
+      * THE ONLY PLACE THE LAYOUT IS DEFINED - INQUIRY1, CREATE1,    *
+      * UPDATE1, DELETE1, AND MAIN001 ALL COPY IT FROM HERE.         *
+      *****************************************************************
+       01  MST-RECORD.
+           05  MST-KEY             PIC X(10).
+           05  MST-NAME            PIC X(30).
+           05  MST-AMOUNT          PIC S9(7)V99.
+           05  MST-STATUS-CD       PIC X(01).
+               88  MST-ACTIVE          VALUE 'A'.
+               88  MST-INACTIVE        VALUE 'I'.
+      *    SET BY A CALLER THAT ALREADY SUPPLIED NAME/AMOUNT/STATUS IN
+      *    THIS SAME RECORD (E.G. MAIN001B FROM A BATCH TRANSACTION),
+      *    SO CREATE1/UPDATE1 KNOW TO SKIP THEIR INTERACTIVE ACCEPT.
+           05  MST-INPUT-MODE      PIC X(01).
+               88  MST-INPUT-BATCH     VALUE 'B'.
+           05  FILLER              PIC X(07).
