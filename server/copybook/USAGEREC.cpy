@@ -0,0 +1,10 @@
+      *****************************************************************
+      * USAGEREC - SHARED RECORD LAYOUT FOR THE USAGE01 PER-OPTION    *
+      * COUNTER FILE. ONE RECORD PER MENU OPTION, KEYED BY OPTION     *
+      * CODE, HOLDING A RUNNING COUNT OF SUCCESSFUL DISPATCHES.       *
+      * INCREMENTED BY USGINCR, READ BY THE END-OF-DAY USAGE REPORT.  *
+      *****************************************************************
+       01  USG-RECORD.
+           05  USG-OPTION-CD       PIC X(01).
+           05  USG-PROGRAM         PIC X(08).
+           05  USG-COUNT           PIC 9(07).
