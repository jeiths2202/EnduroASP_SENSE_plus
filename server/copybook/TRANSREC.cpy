@@ -0,0 +1,17 @@
+      *****************************************************************
+      * TRANSREC - SHARED RECORD LAYOUT FOR A BATCH TRANSACTION INPUT *
+      * FILE (TRANSIN). ONE RECORD PER REQUESTED DISPATCH - THE SAME  *
+      * OPTION CODE AND RECORD KEY AN OPERATOR WOULD OTHERWISE KEY IN *
+      * AT THE MAIN001 MENU, SO MAIN001B CAN DRIVE INQUIRY1/CREATE1/  *
+      * UPDATE1/DELETE1 THROUGH ONE LINE PER TRANSACTION. TRN-NAME/   *
+      * TRN-AMOUNT/TRN-STATUS-CD CARRY THE DATA A CREATE OR UPDATE    *
+      * TRANSACTION NEEDS - INQUIRY/DELETE TRANSACTIONS LEAVE THEM    *
+      * BLANK/ZERO SINCE ONLY THE KEY IS USED FOR THOSE OPTIONS.      *
+      *****************************************************************
+       01  TRN-RECORD.
+           05  TRN-OPTION-CD       PIC X(01).
+           05  TRN-RECORD-KEY      PIC X(10).
+           05  TRN-NAME            PIC X(30).
+           05  TRN-AMOUNT          PIC S9(7)V99.
+           05  TRN-STATUS-CD       PIC X(01).
+           05  FILLER              PIC X(07).
