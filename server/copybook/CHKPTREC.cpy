@@ -0,0 +1,12 @@
+      *****************************************************************
+      * CHKPTREC - SHARED RECORD LAYOUT FOR THE CHKPT01 MENU SESSION  *
+      * CHECKPOINT FILE. HOLDS THE LAST OPTION MAIN001 WAS ABOUT TO   *
+      * DISPATCH, WHEN, AND WHO - WRITTEN JUST BEFORE THE CALL AND    *
+      * CLEARED ONCE IT RETURNS, SO A DROPPED SESSION CAN BE RESUMED  *
+      * AT THE RIGHT MENU OPTION INSTEAD OF STARTING COLD.            *
+      *****************************************************************
+       01  CHK-RECORD.
+           05  CHK-OPTION-CD       PIC X(01).
+           05  CHK-TIMESTAMP       PIC X(26).
+           05  CHK-OPERATOR-ID     PIC X(08).
+           05  FILLER              PIC X(10).
