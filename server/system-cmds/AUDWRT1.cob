@@ -0,0 +1,62 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. AUDWRT1.
+      *****************************************************************
+      * AUDIT TRAIL WRITE PROGRAM - CALLED FROM MAIN001/MAIN001B's    *
+      * WRITE-AUDIT-RECORD AFTER EVERY DISPATCH. APPENDS THE RECORD   *
+      * SUPPLIED BY THE CALLER IN AUD-PARM TO AUDIT01, CREATING THE   *
+      * FILE IF THIS IS THE FIRST RUN AT THIS SITE. KEPT AS A CALLED  *
+      * SUBPROGRAM (SAME SHAPE AS USGINCR FOR USAGE01) SO THE OPEN/   *
+      * BOOTSTRAP CAN CHECK FILE STATUS WITHOUT TRIPPING THE ERROR    *
+      * CASCADE MAIN001.COB'S BROKEN DISPLAY FILE FD CAUSES WHEN A    *
+      * FILE STATUS CLAUSE IS ADDED DIRECTLY TO ONE OF ITS OWN SELECTS*
+      *****************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AUDIT01 ASSIGN TO "AUDIT01"
+                  ORGANIZATION IS SEQUENTIAL
+                  FILE STATUS IS WS-AUDIT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  AUDIT01.
+       COPY AUDTREC OF CPYLIB.
+
+       WORKING-STORAGE SECTION.
+       01  WS-AUDIT-STATUS     PIC X(02) VALUE "00".
+
+       LINKAGE SECTION.
+       COPY AUDTREC OF CPYLIB
+           REPLACING ==AUD-RECORD== BY ==AUD-PARM==.
+
+       PROCEDURE DIVISION USING AUD-PARM.
+
+       MAIN-PROCESS.
+           PERFORM OPEN-AUDIT-FILE
+           PERFORM WRITE-AUDIT-RECORD
+           PERFORM CLOSE-AUDIT-FILE
+           GOBACK
+           .
+
+      *    AUDIT01 IS NEVER PRE-CREATED AT A FRESH SITE. OPEN EXTEND
+      *    FAILS ON A FILE THAT DOES NOT EXIST YET, SO FALL BACK TO
+      *    OPEN OUTPUT TO CREATE IT, THEN RE-OPEN EXTEND TO APPEND -
+      *    SAME BOOTSTRAP SHAPE USGINCR USES FOR USAGE01.
+       OPEN-AUDIT-FILE.
+           OPEN EXTEND AUDIT01
+           IF WS-AUDIT-STATUS NOT = "00"
+               OPEN OUTPUT AUDIT01
+               CLOSE AUDIT01
+               OPEN EXTEND AUDIT01
+           END-IF
+           .
+
+       WRITE-AUDIT-RECORD.
+           MOVE AUD-PARM TO AUD-RECORD
+           WRITE AUD-RECORD
+           .
+
+       CLOSE-AUDIT-FILE.
+           CLOSE AUDIT01
+           .
