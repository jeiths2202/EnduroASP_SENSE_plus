@@ -0,0 +1,79 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DELETE1.
+      *****************************************************************
+      * MASTER FILE DELETE PROGRAM - CALLED FROM MAIN001 OPTION 4    *
+      * DELETES THE RECORD FOR THE KEY SUPPLIED BY MAIN001 IN        *
+      * MST-PARM FROM MASTER01. RETURN-CODE 0 = DELETED,             *
+      * 4 = NOT FOUND                                                *
+      *****************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MASTER01 ASSIGN TO "MASTER01"
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS DYNAMIC
+                  RECORD KEY IS MST-KEY OF MST-RECORD
+                  FILE STATUS IS WS-MASTER-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  MASTER01.
+       COPY MASTREC OF CPYLIB.
+
+       WORKING-STORAGE SECTION.
+       01  WS-MASTER-STATUS    PIC X(02) VALUE "00".
+       01  WS-MASTER-OPENED    PIC X(01) VALUE 'N'.
+       01  WS-VALIDATE-MODE    PIC X(01) VALUE 'K'.
+
+       LINKAGE SECTION.
+       COPY MASTREC OF CPYLIB
+           REPLACING ==MST-RECORD== BY ==MST-PARM==.
+
+       PROCEDURE DIVISION USING MST-PARM.
+
+       MAIN-PROCESS.
+           PERFORM VALIDATE-DELETE-KEY
+           IF RETURN-CODE = 0
+               PERFORM OPEN-MASTER-FILE
+               IF WS-MASTER-OPENED = 'Y'
+                   PERFORM DELETE-MASTER-RECORD
+                   PERFORM CLOSE-MASTER-FILE
+               ELSE
+                   MOVE 4 TO RETURN-CODE
+                   DISPLAY "DELETE1: MASTER FILE NOT FOUND - "
+                           MST-KEY OF MST-PARM
+               END-IF
+           END-IF
+           GOBACK
+           .
+
+       VALIDATE-DELETE-KEY.
+           CALL "MSTVAL1" USING WS-VALIDATE-MODE, MST-PARM
+           .
+
+       OPEN-MASTER-FILE.
+           MOVE 'N' TO WS-MASTER-OPENED
+           OPEN I-O MASTER01
+           IF WS-MASTER-STATUS = "00"
+               MOVE 'Y' TO WS-MASTER-OPENED
+           END-IF
+           .
+
+       DELETE-MASTER-RECORD.
+           MOVE MST-KEY OF MST-PARM TO MST-KEY OF MST-RECORD
+           DELETE MASTER01 RECORD
+               INVALID KEY
+                   MOVE 4 TO RETURN-CODE
+                   DISPLAY "DELETE1: RECORD NOT FOUND - "
+                           MST-KEY OF MST-RECORD
+               NOT INVALID KEY
+                   MOVE 0 TO RETURN-CODE
+                   DISPLAY "DELETE1: RECORD DELETED - "
+                           MST-KEY OF MST-RECORD
+           END-DELETE
+           .
+
+       CLOSE-MASTER-FILE.
+           CLOSE MASTER01
+           .
