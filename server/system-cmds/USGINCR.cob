@@ -0,0 +1,73 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. USGINCR.
+      *****************************************************************
+      * USAGE COUNTER INCREMENT PROGRAM - CALLED FROM MAIN001's       *
+      * CALL-PROGRAM AFTER EVERY SUCCESSFUL DISPATCH. BUMPS THE       *
+      * RUNNING COUNT FOR THE OPTION/PROGRAM SUPPLIED BY THE CALLER   *
+      * IN USG-PARM, CREATING THE USAGE01 RECORD IF THIS IS THE       *
+      * FIRST TIME THAT OPTION HAS BEEN USED.                         *
+      *****************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT USAGE01 ASSIGN TO "USAGE01"
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS DYNAMIC
+                  RECORD KEY IS USG-OPTION-CD OF USG-RECORD
+                  FILE STATUS IS WS-USAGE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  USAGE01.
+       COPY USAGEREC OF CPYLIB.
+
+       WORKING-STORAGE SECTION.
+       01  WS-USAGE-STATUS     PIC X(02) VALUE "00".
+
+       LINKAGE SECTION.
+       COPY USAGEREC OF CPYLIB
+           REPLACING ==USG-RECORD== BY ==USG-PARM==.
+
+       PROCEDURE DIVISION USING USG-PARM.
+
+       MAIN-PROCESS.
+           PERFORM OPEN-USAGE-FILE
+           PERFORM INCREMENT-USAGE-COUNT
+           PERFORM CLOSE-USAGE-FILE
+           GOBACK
+           .
+
+       OPEN-USAGE-FILE.
+           OPEN I-O USAGE01
+           IF WS-USAGE-STATUS NOT = "00"
+               OPEN OUTPUT USAGE01
+               CLOSE USAGE01
+               OPEN I-O USAGE01
+           END-IF
+           .
+
+       INCREMENT-USAGE-COUNT.
+           MOVE USG-OPTION-CD OF USG-PARM TO USG-OPTION-CD OF USG-RECORD
+           READ USAGE01
+               KEY IS USG-OPTION-CD OF USG-RECORD
+               INVALID KEY
+                   MOVE USG-OPTION-CD OF USG-PARM
+                       TO USG-OPTION-CD OF USG-RECORD
+                   MOVE USG-PROGRAM OF USG-PARM
+                       TO USG-PROGRAM OF USG-RECORD
+                   MOVE 1 TO USG-COUNT OF USG-RECORD
+                   WRITE USG-RECORD
+                   MOVE 0 TO RETURN-CODE
+               NOT INVALID KEY
+                   ADD 1 TO USG-COUNT OF USG-RECORD
+                   MOVE USG-PROGRAM OF USG-PARM
+                       TO USG-PROGRAM OF USG-RECORD
+                   REWRITE USG-RECORD
+                   MOVE 0 TO RETURN-CODE
+           END-READ
+           .
+
+       CLOSE-USAGE-FILE.
+           CLOSE USAGE01
+           .
