@@ -10,43 +10,138 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
+           SELECT OPTIONAL MENU001 ASSIGN TO "MENU001"
+                  ORGANIZATION IS SEQUENTIAL.
+           SELECT OPTIONAL CHKPT01 ASSIGN TO "CHKPT01"
+                  ORGANIZATION IS SEQUENTIAL.
+           SELECT OPTIONAL SUPV01 ASSIGN TO "SUPV01"
+                  ORGANIZATION IS SEQUENTIAL.
            SELECT MAIN001 ASSIGN TO "MAIN001"
                   ORGANIZATION IS DISPLAY FILE
                   DESTINATION IDS "DSP"
                   ENCODING SJIS.
-       
+
        DATA DIVISION.
        FILE SECTION.
+       FD  MENU001.
+       COPY MENUREC OF CPYLIB.
+
+       FD  CHKPT01.
+       COPY CHKPTREC OF CPYLIB.
+
+       FD  SUPV01.
+       COPY SUPVREC OF CPYLIB.
+
        FD  MAIN001
        COPY MITDSP OF XMLLIB
        JOINING DSP AS PREFIX.
-       
+
        WORKING-STORAGE SECTION.
        01  WS-SCREEN-FIELDS.
-           05  WS-TITLE-LINE       PIC X(30) 
-               VALUE "=== �Ǘ����j���[ ===".
-           05  WS-OPTION-1         PIC X(20) VALUE "�P�j�Q��".
-           05  WS-OPTION-2         PIC X(20) VALUE "�Q�j�ǉ�".
-           05  WS-OPTION-3         PIC X(20) VALUE "�R�j�X�V".
-           05  WS-OPTION-4         PIC X(20) VALUE "�S�j�폜".
-           05  WS-SELECTION-PROMPT PIC X(20) VALUE "�I���F".
+           05  WS-TITLE-LINE       PIC X(30)
+               VALUE "=== 管理メニュー ===".
+           05  WS-OPTION-1         PIC X(20) VALUE "1.参照".
+           05  WS-OPTION-2         PIC X(20) VALUE "2.追加".
+           05  WS-OPTION-3         PIC X(20) VALUE "3.更新".
+           05  WS-OPTION-4         PIC X(20) VALUE "4.削除".
+           05  WS-SELECTION-PROMPT PIC X(20) VALUE "選択：".
            05  WS-MESSAGE-LINE     PIC X(50).
-       
+
+      *****************************************************************
+      * ASCII FALLBACK CAPTIONS - FOR TERMINALS/CONTRACTORS THAT      *
+      * CANNOT RENDER THE SHIFT-JIS TEXT ABOVE. SELECTED AT           *
+      * INIT-PROGRAM TIME BY THE WS-SJIS-TERMINAL SWITCH.             *
+      *****************************************************************
+       01  WS-SCREEN-FIELDS-EN.
+           05  WS-E-TITLE-LINE      PIC X(30)
+               VALUE "=== ADMIN MENU ===".
+           05  WS-E-OPTION-1        PIC X(20) VALUE "1.INQUIRY".
+           05  WS-E-OPTION-2        PIC X(20) VALUE "2.CREATE".
+           05  WS-E-OPTION-3        PIC X(20) VALUE "3.UPDATE".
+           05  WS-E-OPTION-4        PIC X(20) VALUE "4.DELETE".
+           05  WS-E-SELECTION-PROMPT PIC X(20) VALUE "SELECT: ".
+           05  WS-E-PROMPT-MSG      PIC X(40)
+               VALUE "ENTER SELECTION (1-4):".
+           05  WS-E-INVALID-MSG     PIC X(40)
+               VALUE "INVALID SELECTION (1-4)".
+           05  WS-E-LOCKOUT-MSG     PIC X(40)
+               VALUE "MAXIMUM RETRIES REACHED".
+           05  WS-E-SUPV-PROMPT     PIC X(50)
+               VALUE "ENTER SUPERVISOR CODE TO CONTINUE:".
+           05  WS-E-SUPV-OK-MSG     PIC X(40)
+               VALUE "SUPERVISOR CODE ACCEPTED - RETRYING".
+           05  WS-E-SUPV-BAD-MSG    PIC X(40)
+               VALUE "SUPERVISOR CODE DOES NOT MATCH".
+           05  WS-E-KEY-PROMPT      PIC X(40)
+               VALUE "ENTER RECORD KEY:".
+           05  WS-E-OPID-PROMPT     PIC X(40)
+               VALUE "ENTER OPERATOR ID:".
+           05  WS-E-CALL-ERR-MSG    PIC X(30)
+               VALUE "PROGRAM CALL ERROR: ".
+           05  WS-E-RETCODE-MSG     PIC X(20) VALUE "RETURN CODE: ".
+           05  WS-E-DISPATCH-MSG    PIC X(30)
+               VALUE "DISPATCHING OPTION PROGRAM: ".
+
        01  WS-INPUT-DATA.
            05  WS-USER-SELECTION   PIC X(1).
-       
+           05  WS-OPERATOR-ID      PIC X(8).
+
+       COPY MASTREC OF CPYLIB.
+
+       COPY USAGEREC OF CPYLIB.
+
+       COPY AUDTREC OF CPYLIB.
+
+       01  WS-MENU-TABLE.
+           05  WS-MENU-ENTRY OCCURS 9 TIMES
+                             INDEXED BY WS-MENU-IDX.
+               10  WS-MENU-OPTION-CD   PIC X(01).
+               10  WS-MENU-CAPTION     PIC X(20).
+               10  WS-MENU-PROGRAM     PIC X(08).
+               10  WS-MENU-STATUS-MSG  PIC X(30).
+
+       01  WS-MENU-CONTROL.
+           05  WS-MENU-COUNT       PIC 9(02) VALUE 0.
+           05  WS-MENU-EOF         PIC X(1) VALUE 'N'.
+           05  WS-SEARCH-IDX       PIC 9(02) VALUE 0.
+           05  WS-MENU-FROM-FILE   PIC X(1) VALUE 'N'.
+
+      *****************************************************************
+      * CHECKPOINT/RESTART CONTROL - CHKPT01 HOLDS AT MOST ONE RECORD,*
+      * WRITTEN JUST BEFORE CALL-PROGRAM AND CLEARED ONCE THE CALL    *
+      * RETURNS. A RECORD FOUND AT INIT-PROGRAM MEANS THE PRIOR RUN   *
+      * NEVER GOT THAT FAR - RESUME AT THAT OPTION INSTEAD OF MAKING  *
+      * THE OPERATOR SELECT IT AGAIN FROM THE MENU.                   *
+      *****************************************************************
+       01  WS-CHECKPOINT-CONTROL.
+           05  WS-CHECKPOINT-FOUND  PIC X(1) VALUE 'N'.
+
        01  WS-CONTROL-FIELDS.
            05  WS-VALID-OPTION     PIC X(1) VALUE 'N'.
+           05  WS-MENU-DONE        PIC X(1) VALUE 'N'.
            05  WS-PROGRAM-TO-CALL  PIC X(8).
            05  WS-RETRY-COUNT      PIC 9(2) VALUE 0.
            05  WS-MAX-RETRIES      PIC 9(2) VALUE 3.
            05  DESTINATION-TYPE    PIC X(20) VALUE "DSP".
            05  WS-ENCODING-TYPE    PIC X(10) VALUE "SJIS".
-       
+           05  WS-SJIS-TERMINAL    PIC X(1) VALUE 'Y'.
+           05  WS-OVERRIDE-OK      PIC X(1) VALUE 'N'.
+
+      *****************************************************************
+      * SUPERVISOR OVERRIDE CODE - LOADED FROM SUPV01 (LOAD-SUPERVISOR-*
+      * CODE, BELOW) SO THE VALUE IS NOT COMPILED INTO THE SOURCE.     *
+      * WS-SUPERVISOR-PASS CARRIES THE COMPILED-IN FALLBACK USED ONLY  *
+      * WHEN SUPV01 IS NOT AVAILABLE AT THIS SITE.                     *
+      *****************************************************************
+       01  WS-SUPERVISOR-FIELDS.
+           05  WS-SUPERVISOR-CODE  PIC X(06).
+           05  WS-SUPERVISOR-PASS  PIC X(06) VALUE "SUPV01".
+
        01  WS-MESSAGE-AREA.
            05  WS-ERROR-MESSAGE    PIC X(50).
            05  WS-STATUS-MESSAGE   PIC X(50).
-       
+           05  WS-CALL-RETURN-CODE PIC S9(4).
+
        PROCEDURE DIVISION.
        
        MAIN-PROCESS.
@@ -64,6 +159,170 @@
            MOVE SPACES TO WS-STATUS-MESSAGE
            MOVE ZEROS TO WS-RETRY-COUNT
            MOVE 'N' TO WS-VALID-OPTION
+           PERFORM ASK-TERMINAL-TYPE
+           PERFORM ASK-OPERATOR-ID
+           PERFORM LOAD-MENU-DEFINITIONS
+           PERFORM DISPLAY-OPTION-CAPTIONS
+           PERFORM CHECK-FOR-CHECKPOINT
+           PERFORM LOAD-SUPERVISOR-CODE
+           .
+
+      *    THE PROMPT ITSELF IS KEPT PLAIN ASCII SO IT RENDERS ON ANY
+      *    TERMINAL, SJIS-CAPABLE OR NOT.
+       ASK-TERMINAL-TYPE.
+           DISPLAY "SJIS TERMINAL? (Y/N): "
+           ACCEPT WS-SJIS-TERMINAL
+           IF WS-SJIS-TERMINAL NOT = 'N'
+               MOVE 'Y' TO WS-SJIS-TERMINAL
+           END-IF
+           .
+
+      *    THE OPERATOR ID IS SHOWN ON THE MENU SCREEN AND CARRIED INTO
+      *    THE AUDIT TRAIL AND CHECKPOINT RECORDS SO WE CAN TELL WHICH
+      *    OF SEVERAL OPERATORS SHARING ONE TERMINAL ID ACTUALLY
+      *    PRESSED A GIVEN OPTION.
+       ASK-OPERATOR-ID.
+           IF WS-SJIS-TERMINAL = 'Y'
+               DISPLAY "操作者IDを入力して下さい:"
+           ELSE
+               DISPLAY WS-E-OPID-PROMPT
+           END-IF
+           ACCEPT WS-OPERATOR-ID
+           .
+
+       LOAD-MENU-DEFINITIONS.
+           MOVE 0 TO WS-MENU-COUNT
+           MOVE 'N' TO WS-MENU-EOF
+           OPEN INPUT MENU001
+           PERFORM UNTIL WS-MENU-EOF = 'Y'
+                       OR WS-MENU-COUNT >= 9
+               READ MENU001
+                   AT END
+                       MOVE 'Y' TO WS-MENU-EOF
+                   NOT AT END
+                       ADD 1 TO WS-MENU-COUNT
+                       MOVE MNU-OPTION-CD
+                           TO WS-MENU-OPTION-CD(WS-MENU-COUNT)
+                       MOVE MNU-CAPTION
+                           TO WS-MENU-CAPTION(WS-MENU-COUNT)
+                       MOVE MNU-PROGRAM
+                           TO WS-MENU-PROGRAM(WS-MENU-COUNT)
+                       MOVE MNU-STATUS-MSG
+                           TO WS-MENU-STATUS-MSG(WS-MENU-COUNT)
+               END-READ
+           END-PERFORM
+           CLOSE MENU001
+           IF WS-MENU-COUNT = 0
+               MOVE 'N' TO WS-MENU-FROM-FILE
+               PERFORM LOAD-DEFAULT-MENU
+           ELSE
+               MOVE 'Y' TO WS-MENU-FROM-FILE
+           END-IF
+           .
+
+       LOAD-DEFAULT-MENU.
+           MOVE 4 TO WS-MENU-COUNT
+           MOVE '1' TO WS-MENU-OPTION-CD(1)
+           MOVE "1.参照" TO WS-MENU-CAPTION(1)
+           MOVE 'INQUIRY1' TO WS-MENU-PROGRAM(1)
+           MOVE "参照処理を開始します"
+                TO WS-MENU-STATUS-MSG(1)
+           MOVE '2' TO WS-MENU-OPTION-CD(2)
+           MOVE "2.追加" TO WS-MENU-CAPTION(2)
+           MOVE 'CREATE1 ' TO WS-MENU-PROGRAM(2)
+           MOVE "追加処理を開始します"
+                TO WS-MENU-STATUS-MSG(2)
+           MOVE '3' TO WS-MENU-OPTION-CD(3)
+           MOVE "3.更新" TO WS-MENU-CAPTION(3)
+           MOVE 'UPDATE1 ' TO WS-MENU-PROGRAM(3)
+           MOVE "更新処理を開始します"
+                TO WS-MENU-STATUS-MSG(3)
+           MOVE '4' TO WS-MENU-OPTION-CD(4)
+           MOVE "4.削除" TO WS-MENU-CAPTION(4)
+           MOVE 'DELETE1 ' TO WS-MENU-PROGRAM(4)
+           MOVE "削除処理を開始します"
+                TO WS-MENU-STATUS-MSG(4)
+           .
+
+      *    A CHECKPOINT LEFT BY A PRIOR RUN MEANS THAT RUN DROPPED
+      *    BETWEEN WRITE-CHECKPOINT AND CLEAR-CHECKPOINT - I.E. WHILE
+      *    CALL-PROGRAM WAS IN FLIGHT. RESUME AT THE SAME OPTION.
+       CHECK-FOR-CHECKPOINT.
+           MOVE 'N' TO WS-CHECKPOINT-FOUND
+           OPEN INPUT CHKPT01
+           READ CHKPT01
+               AT END
+                   CONTINUE
+               NOT AT END
+                   MOVE 'Y' TO WS-CHECKPOINT-FOUND
+                   MOVE CHK-OPTION-CD TO WS-USER-SELECTION
+                   DISPLAY "MAIN001: RESUMING CHECKPOINTED OPTION "
+                           WS-USER-SELECTION " FROM " CHK-TIMESTAMP
+           END-READ
+           CLOSE CHKPT01
+           .
+
+      *    SUPV01 IS A RESTRICTED, SEPARATELY-MAINTAINED FILE SO THE
+      *    OVERRIDE CODE IS NOT A PLAINTEXT LITERAL IN THIS SOURCE. WHEN
+      *    THE SITE HAS NOT SET ONE UP, SUPV01 IS ABSENT AND THE
+      *    COMPILED-IN WS-SUPERVISOR-PASS DEFAULT APPLIES UNCHANGED.
+       LOAD-SUPERVISOR-CODE.
+           OPEN INPUT SUPV01
+           READ SUPV01
+               AT END
+                   CONTINUE
+               NOT AT END
+                   MOVE SUP-CODE TO WS-SUPERVISOR-PASS
+           END-READ
+           CLOSE SUPV01
+           .
+
+      *    THE SMED SCREEN MAP ONLY CARRIES FOUR FIXED CAPTION SLOTS
+      *    (WS-OPTION-1 THRU WS-OPTION-4), SO ONLY THE FIRST FOUR MENU
+      *    TABLE ENTRIES CAN BE SHOWN ON SCREEN WITHOUT EDITING THAT
+      *    MAP. EXTRA ROWS IN MENU001 STILL DRIVE VALIDATION AND
+      *    DISPATCH - THEY JUST HAVE NO ON-SCREEN CAPTION YET.
+       DISPLAY-OPTION-CAPTIONS.
+           IF WS-SJIS-TERMINAL = 'Y'
+               IF WS-MENU-COUNT >= 1
+                   MOVE WS-MENU-CAPTION(1) TO WS-OPTION-1
+               END-IF
+               IF WS-MENU-COUNT >= 2
+                   MOVE WS-MENU-CAPTION(2) TO WS-OPTION-2
+               END-IF
+               IF WS-MENU-COUNT >= 3
+                   MOVE WS-MENU-CAPTION(3) TO WS-OPTION-3
+               END-IF
+               IF WS-MENU-COUNT >= 4
+                   MOVE WS-MENU-CAPTION(4) TO WS-OPTION-4
+               END-IF
+           ELSE
+               MOVE WS-E-TITLE-LINE TO WS-TITLE-LINE
+               MOVE WS-E-SELECTION-PROMPT TO WS-SELECTION-PROMPT
+               IF WS-MENU-FROM-FILE = 'Y'
+      *            MENU001 OVERRIDES THE CAPTIONS - REFLECT THE SAME
+      *            CONFIGURED TEXT IN ENGLISH MODE INSTEAD OF THE
+      *            COMPILED-IN DEFAULTS BELOW, SO RETARGETING AN
+      *            OPTION SHOWS UP FOR BOTH LANGUAGE MODES.
+                   IF WS-MENU-COUNT >= 1
+                       MOVE WS-MENU-CAPTION(1) TO WS-OPTION-1
+                   END-IF
+                   IF WS-MENU-COUNT >= 2
+                       MOVE WS-MENU-CAPTION(2) TO WS-OPTION-2
+                   END-IF
+                   IF WS-MENU-COUNT >= 3
+                       MOVE WS-MENU-CAPTION(3) TO WS-OPTION-3
+                   END-IF
+                   IF WS-MENU-COUNT >= 4
+                       MOVE WS-MENU-CAPTION(4) TO WS-OPTION-4
+                   END-IF
+               ELSE
+                   MOVE WS-E-OPTION-1 TO WS-OPTION-1
+                   MOVE WS-E-OPTION-2 TO WS-OPTION-2
+                   MOVE WS-E-OPTION-3 TO WS-OPTION-3
+                   MOVE WS-E-OPTION-4 TO WS-OPTION-4
+               END-IF
+           END-IF
            .
        
        OPEN-DISPLAY-FILE.
@@ -73,24 +332,87 @@
        CLOSE-DISPLAY-FILE.
            CLOSE MAIN001
            .
-       
+
        PROCESS-MAIN-MENU.
-           PERFORM UNTIL WS-VALID-OPTION = 'Y' 
-                     OR WS-RETRY-COUNT >= WS-MAX-RETRIES
-               PERFORM DISPLAY-MENU-MAP
-               PERFORM ACCEPT-USER-INPUT
-               PERFORM VALIDATE-SELECTION
-               IF WS-VALID-OPTION = 'N'
-                   ADD 1 TO WS-RETRY-COUNT
-                   PERFORM DISPLAY-ERROR-MSG
+           MOVE 'N' TO WS-MENU-DONE
+           PERFORM UNTIL WS-MENU-DONE = 'Y'
+               IF WS-CHECKPOINT-FOUND = 'Y'
+                   PERFORM VALIDATE-SELECTION
+                   MOVE 'N' TO WS-CHECKPOINT-FOUND
+               ELSE
+                   PERFORM UNTIL WS-VALID-OPTION = 'Y'
+                             OR WS-RETRY-COUNT >= WS-MAX-RETRIES
+                       PERFORM DISPLAY-MENU-MAP
+                       PERFORM ACCEPT-USER-INPUT
+                       PERFORM VALIDATE-SELECTION
+                       IF WS-VALID-OPTION = 'N'
+                           ADD 1 TO WS-RETRY-COUNT
+                           PERFORM DISPLAY-ERROR-MSG
+                       END-IF
+                   END-PERFORM
+               END-IF
+
+               IF WS-VALID-OPTION = 'Y'
+                   PERFORM ACCEPT-RECORD-KEY
+                   PERFORM WRITE-CHECKPOINT
+                   PERFORM CALL-PROGRAM
+                   PERFORM CLEAR-CHECKPOINT
+                   MOVE 'Y' TO WS-MENU-DONE
+               ELSE
+                   PERFORM SUPERVISOR-OVERRIDE
+                   IF WS-OVERRIDE-OK NOT = 'Y'
+                       MOVE 'Y' TO WS-MENU-DONE
+                   END-IF
                END-IF
            END-PERFORM
-           
-           IF WS-VALID-OPTION = 'Y'
-               PERFORM CALL-PROGRAM
+           .
+
+      *    THE LOCKOUT WORDING BELOW ONLY APPLIES WHEN WE GOT HERE BY
+      *    EXHAUSTING WS-MAX-RETRIES. A CHECKPOINT-RESUME OPTION THAT
+      *    FAILS VALIDATE-SELECTION ALSO LANDS HERE WITH WS-RETRY-COUNT
+      *    STILL AT ZERO - NO RETRIES ACTUALLY HAPPENED, SO SAY SO.
+       SUPERVISOR-OVERRIDE.
+           MOVE 'N' TO WS-OVERRIDE-OK
+           IF WS-RETRY-COUNT >= WS-MAX-RETRIES
+               IF WS-SJIS-TERMINAL = 'Y'
+                   MOVE "最大試行回数に達しました"
+                        TO WS-MESSAGE-LINE
+                   DISPLAY WS-MESSAGE-LINE
+               ELSE
+                   DISPLAY WS-E-LOCKOUT-MSG
+               END-IF
            ELSE
-               MOVE "�ő厎�s�񐔂ɒB���܂���" TO WS-MESSAGE-LINE
-               DISPLAY WS-MESSAGE-LINE
+               IF WS-SJIS-TERMINAL = 'Y'
+                   MOVE "選択したオプションが無効です"
+                        TO WS-MESSAGE-LINE
+                   DISPLAY WS-MESSAGE-LINE
+               ELSE
+                   DISPLAY WS-E-INVALID-MSG
+               END-IF
+           END-IF
+           IF WS-SJIS-TERMINAL = 'Y'
+               DISPLAY "継続するには管理者コードを"
+                       "入力して下さい:"
+           ELSE
+               DISPLAY WS-E-SUPV-PROMPT
+           END-IF
+           ACCEPT WS-SUPERVISOR-CODE
+           IF WS-SUPERVISOR-CODE = WS-SUPERVISOR-PASS
+               MOVE ZEROS TO WS-RETRY-COUNT
+               MOVE 'N' TO WS-VALID-OPTION
+               MOVE 'Y' TO WS-OVERRIDE-OK
+               IF WS-SJIS-TERMINAL = 'Y'
+                   DISPLAY "管理者コードを確認しました"
+                           "。再試行します"
+               ELSE
+                   DISPLAY WS-E-SUPV-OK-MSG
+               END-IF
+           ELSE
+               IF WS-SJIS-TERMINAL = 'Y'
+                   DISPLAY "管理者コードが一致しません"
+               ELSE
+                   DISPLAY WS-E-SUPV-BAD-MSG
+               END-IF
            END-IF
            .
        
@@ -99,67 +421,128 @@
            MOVE "DSP" TO DESTINATION-TYPE
            MOVE WS-TITLE-LINE TO WS-MESSAGE-LINE
            DISPLAY WS-SCREEN-FIELDS
+           IF WS-SJIS-TERMINAL = 'Y'
+               DISPLAY "操作者: " WS-OPERATOR-ID
+           ELSE
+               DISPLAY "OPERATOR: " WS-OPERATOR-ID
+           END-IF
            WRITE MAIN001-MAP
            .
        
        ACCEPT-USER-INPUT.
       *    ACCEPT INPUT FROM USER
-           MOVE "�I������͂��Ă������� (1-4):" TO WS-MESSAGE-LINE
-           DISPLAY WS-MESSAGE-LINE
+           IF WS-SJIS-TERMINAL = 'Y'
+               MOVE "選択番号を入力して下さい(1-4):"
+                    TO WS-MESSAGE-LINE
+               DISPLAY WS-MESSAGE-LINE
+           ELSE
+               DISPLAY WS-E-PROMPT-MSG
+           END-IF
            ACCEPT WS-USER-SELECTION
            .
        
        VALIDATE-SELECTION.
            MOVE 'N' TO WS-VALID-OPTION
            MOVE SPACES TO WS-ERROR-MESSAGE
-           
-           EVALUATE WS-USER-SELECTION
-               WHEN '1'
-                   MOVE 'Y' TO WS-VALID-OPTION
-                   MOVE 'INQUIRY1' TO WS-PROGRAM-TO-CALL
-                   MOVE "�Q�Ə������J�n���܂�" TO WS-STATUS-MESSAGE
-               WHEN '2'
-                   MOVE 'Y' TO WS-VALID-OPTION
-                   MOVE 'CREATE1 ' TO WS-PROGRAM-TO-CALL
-                   MOVE "�ǉ��������J�n���܂�" TO WS-STATUS-MESSAGE
-               WHEN '3'
-                   MOVE 'Y' TO WS-VALID-OPTION
-                   MOVE 'UPDATE1 ' TO WS-PROGRAM-TO-CALL
-                   MOVE "�X�V�������J�n���܂�" TO WS-STATUS-MESSAGE
-               WHEN '4'
+           PERFORM FIND-MENU-ENTRY
+           IF WS-VALID-OPTION = 'N'
+               MOVE "不正な選択です(1-4)"
+                    TO WS-ERROR-MESSAGE
+           END-IF
+           .
+
+       FIND-MENU-ENTRY.
+           MOVE 0 TO WS-SEARCH-IDX
+           PERFORM VARYING WS-SEARCH-IDX FROM 1 BY 1
+                   UNTIL WS-SEARCH-IDX > WS-MENU-COUNT
+               IF WS-USER-SELECTION = WS-MENU-OPTION-CD(WS-SEARCH-IDX)
                    MOVE 'Y' TO WS-VALID-OPTION
-                   MOVE 'DELETE1 ' TO WS-PROGRAM-TO-CALL
-                   MOVE "�폜�������J�n���܂�" TO WS-STATUS-MESSAGE
-               WHEN OTHER
-                   MOVE 'N' TO WS-VALID-OPTION
-                   MOVE "�����ȑI���ł��B1-4����͂��Ă�������"
-                        TO WS-ERROR-MESSAGE
-           END-EVALUATE
+                   MOVE WS-MENU-PROGRAM(WS-SEARCH-IDX)
+                       TO WS-PROGRAM-TO-CALL
+                   MOVE WS-MENU-STATUS-MSG(WS-SEARCH-IDX)
+                       TO WS-STATUS-MESSAGE
+                   MOVE WS-MENU-COUNT TO WS-SEARCH-IDX
+               END-IF
+           END-PERFORM
            .
        
        DISPLAY-ERROR-MSG.
-           MOVE WS-ERROR-MESSAGE TO WS-MESSAGE-LINE
-           DISPLAY "�G���[: " WS-MESSAGE-LINE
-           DISPLAY "�Ď��s���Ă������� (" WS-RETRY-COUNT " / " 
-                   WS-MAX-RETRIES ")"
+           IF WS-SJIS-TERMINAL = 'Y'
+               MOVE WS-ERROR-MESSAGE TO WS-MESSAGE-LINE
+               DISPLAY "エラー: " WS-MESSAGE-LINE
+               DISPLAY "再試行して下さい (" WS-RETRY-COUNT " / "
+                       WS-MAX-RETRIES ")"
+           ELSE
+               DISPLAY "ERROR: " WS-E-INVALID-MSG
+               DISPLAY "RETRY (" WS-RETRY-COUNT " / "
+                       WS-MAX-RETRIES ")"
+           END-IF
            .
-       
+
+       ACCEPT-RECORD-KEY.
+           MOVE SPACES TO MST-RECORD
+           IF WS-SJIS-TERMINAL = 'Y'
+               DISPLAY "レコードキーを入力して下さい:"
+           ELSE
+               DISPLAY WS-E-KEY-PROMPT
+           END-IF
+           ACCEPT MST-KEY OF MST-RECORD
+           .
+
+       WRITE-CHECKPOINT.
+           OPEN OUTPUT CHKPT01
+           MOVE WS-USER-SELECTION TO CHK-OPTION-CD
+           MOVE FUNCTION CURRENT-DATE TO CHK-TIMESTAMP
+           MOVE WS-OPERATOR-ID TO CHK-OPERATOR-ID
+           WRITE CHK-RECORD
+           CLOSE CHKPT01
+           .
+
+      *    CALL-PROGRAM RETURNED CONTROL, SO THE DISPATCH COMPLETED
+      *    (SUCCESSFULLY OR NOT) - THE SESSION IS NO LONGER "IN
+      *    FLIGHT" AND HAS NOTHING LEFT TO RESUME.
+       CLEAR-CHECKPOINT.
+           OPEN OUTPUT CHKPT01
+           CLOSE CHKPT01
+           .
+
        CALL-PROGRAM.
-           DISPLAY WS-STATUS-MESSAGE
-           
-           EVALUATE WS-USER-SELECTION
-               WHEN '1'
-                   CALL 'INQUIRY1'
-               WHEN '2'
-                   CALL 'CREATE1'
-               WHEN '3'
-                   CALL 'UPDATE1'
-               WHEN '4'
-                   CALL 'DELETE1'
-           END-EVALUATE
-           
-           IF RETURN-CODE NOT = 0
-               DISPLAY "�v���O�����Ăяo���G���[: " WS-PROGRAM-TO-CALL
-               DISPLAY "���^�[���R�[�h: " RETURN-CODE
+           IF WS-SJIS-TERMINAL = 'Y'
+               DISPLAY WS-STATUS-MESSAGE
+           ELSE
+               DISPLAY WS-E-DISPATCH-MSG WS-PROGRAM-TO-CALL
+           END-IF
+
+           CALL WS-PROGRAM-TO-CALL USING MST-RECORD
+           MOVE RETURN-CODE TO WS-CALL-RETURN-CODE
+
+           IF WS-CALL-RETURN-CODE NOT = 0
+               IF WS-SJIS-TERMINAL = 'Y'
+                   DISPLAY "プログラム呼出エラー: "
+                           WS-PROGRAM-TO-CALL
+                   DISPLAY "リターンコード: " WS-CALL-RETURN-CODE
+               ELSE
+                   DISPLAY WS-E-CALL-ERR-MSG WS-PROGRAM-TO-CALL
+                   DISPLAY WS-E-RETCODE-MSG WS-CALL-RETURN-CODE
+               END-IF
+           ELSE
+               PERFORM INCREMENT-USAGE-COUNTER
            END-IF
+
+           PERFORM WRITE-AUDIT-RECORD
+           .
+
+       INCREMENT-USAGE-COUNTER.
+           MOVE WS-USER-SELECTION TO USG-OPTION-CD
+           MOVE WS-PROGRAM-TO-CALL TO USG-PROGRAM
+           CALL "USGINCR" USING USG-RECORD
+           .
+
+       WRITE-AUDIT-RECORD.
+           MOVE FUNCTION CURRENT-DATE TO AUD-TIMESTAMP
+           MOVE WS-USER-SELECTION TO AUD-USER-SELECTION
+           MOVE WS-PROGRAM-TO-CALL TO AUD-PROGRAM-CALLED
+           MOVE WS-CALL-RETURN-CODE TO AUD-RETURN-CODE
+           MOVE WS-OPERATOR-ID TO AUD-OPERATOR-ID
+           CALL "AUDWRT1" USING AUD-RECORD
            .
\ No newline at end of file
