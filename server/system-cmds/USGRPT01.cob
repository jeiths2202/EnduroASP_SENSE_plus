@@ -0,0 +1,79 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. USGRPT01.
+      *****************************************************************
+      * END-OF-DAY USAGE REPORT - READS THE USAGE01 COUNTERS BUILT UP *
+      * BY USGINCR AND PRINTS A TOTAL PER MENU OPTION, PLUS A GRAND   *
+      * TOTAL, SO MANAGEMENT CAN SEE LOOKUP VS MAINTENANCE VOLUME     *
+      * WITHOUT TALLYING SESSION LOGS BY HAND.                        *
+      *****************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT USAGE01 ASSIGN TO "USAGE01"
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS SEQUENTIAL
+                  RECORD KEY IS USG-OPTION-CD OF USG-RECORD
+                  FILE STATUS IS WS-USAGE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  USAGE01.
+       COPY USAGEREC OF CPYLIB.
+
+       WORKING-STORAGE SECTION.
+       01  WS-USAGE-STATUS     PIC X(02) VALUE "00".
+       01  WS-REPORT-FIELDS.
+           05  WS-USAGE-EOF        PIC X(1) VALUE 'N'.
+           05  WS-USAGE-OPENED     PIC X(1) VALUE 'N'.
+           05  WS-GRAND-TOTAL      PIC 9(08) VALUE 0.
+
+       PROCEDURE DIVISION.
+
+       MAIN-PROCESS.
+           PERFORM OPEN-USAGE-FILE
+           PERFORM PRINT-REPORT-HEADING
+           PERFORM READ-AND-PRINT-COUNTERS
+               UNTIL WS-USAGE-EOF = 'Y'
+           PERFORM PRINT-REPORT-TOTAL
+           PERFORM CLOSE-USAGE-FILE
+           STOP RUN
+           .
+
+       OPEN-USAGE-FILE.
+           OPEN INPUT USAGE01
+           IF WS-USAGE-STATUS = "00"
+               MOVE 'Y' TO WS-USAGE-OPENED
+           ELSE
+               DISPLAY "USGRPT01: USAGE01 NOT FOUND - NO USAGE YET"
+               MOVE 'Y' TO WS-USAGE-EOF
+           END-IF
+           .
+
+       PRINT-REPORT-HEADING.
+           DISPLAY "===== MENU OPTION USAGE REPORT ====="
+           DISPLAY "OPT  PROGRAM   COUNT"
+           .
+
+       READ-AND-PRINT-COUNTERS.
+           READ USAGE01
+               AT END
+                   MOVE 'Y' TO WS-USAGE-EOF
+               NOT AT END
+                   DISPLAY USG-OPTION-CD OF USG-RECORD "    "
+                           USG-PROGRAM OF USG-RECORD "  "
+                           USG-COUNT OF USG-RECORD
+                   ADD USG-COUNT OF USG-RECORD TO WS-GRAND-TOTAL
+           END-READ
+           .
+
+       PRINT-REPORT-TOTAL.
+           DISPLAY "-------------------------------------"
+           DISPLAY "GRAND TOTAL: " WS-GRAND-TOTAL
+           .
+
+       CLOSE-USAGE-FILE.
+           IF WS-USAGE-OPENED = 'Y'
+               CLOSE USAGE01
+           END-IF
+           .
