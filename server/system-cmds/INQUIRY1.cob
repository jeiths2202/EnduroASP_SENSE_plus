@@ -0,0 +1,79 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. INQUIRY1.
+      *****************************************************************
+      * MASTER FILE INQUIRY PROGRAM - CALLED FROM MAIN001 OPTION 1   *
+      * LOOKS UP MST-PARM KEY ON MASTER01 AND RETURNS THE RECORD     *
+      * TO THE CALLER. RETURN-CODE 0 = FOUND, 4 = NOT FOUND          *
+      *****************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MASTER01 ASSIGN TO "MASTER01"
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS DYNAMIC
+                  RECORD KEY IS MST-KEY OF MST-RECORD
+                  FILE STATUS IS WS-MASTER-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  MASTER01.
+       COPY MASTREC OF CPYLIB.
+
+       WORKING-STORAGE SECTION.
+       01  WS-MASTER-STATUS    PIC X(02) VALUE "00".
+       01  WS-MASTER-OPENED    PIC X(01) VALUE 'N'.
+       01  WS-VALIDATE-MODE    PIC X(01) VALUE 'K'.
+
+       LINKAGE SECTION.
+       COPY MASTREC OF CPYLIB
+           REPLACING ==MST-RECORD== BY ==MST-PARM==.
+
+       PROCEDURE DIVISION USING MST-PARM.
+
+       MAIN-PROCESS.
+           PERFORM VALIDATE-INQUIRY-KEY
+           IF RETURN-CODE = 0
+               PERFORM OPEN-MASTER-FILE
+               IF WS-MASTER-OPENED = 'Y'
+                   PERFORM READ-MASTER-RECORD
+                   PERFORM CLOSE-MASTER-FILE
+               ELSE
+                   MOVE 4 TO RETURN-CODE
+                   DISPLAY "INQUIRY1: MASTER FILE NOT FOUND - "
+                           MST-KEY OF MST-PARM
+               END-IF
+           END-IF
+           GOBACK
+           .
+
+       VALIDATE-INQUIRY-KEY.
+           CALL "MSTVAL1" USING WS-VALIDATE-MODE, MST-PARM
+           .
+
+       OPEN-MASTER-FILE.
+           MOVE 'N' TO WS-MASTER-OPENED
+           OPEN INPUT MASTER01
+           IF WS-MASTER-STATUS = "00"
+               MOVE 'Y' TO WS-MASTER-OPENED
+           END-IF
+           .
+
+       READ-MASTER-RECORD.
+           MOVE MST-KEY OF MST-PARM TO MST-KEY OF MST-RECORD
+           READ MASTER01
+               KEY IS MST-KEY OF MST-RECORD
+               INVALID KEY
+                   MOVE 4 TO RETURN-CODE
+                   DISPLAY "INQUIRY1: RECORD NOT FOUND - "
+                           MST-KEY OF MST-RECORD
+               NOT INVALID KEY
+                   MOVE MST-RECORD TO MST-PARM
+                   MOVE 0 TO RETURN-CODE
+                   DISPLAY "INQUIRY1: " MST-NAME OF MST-RECORD
+           END-READ
+           .
+
+       CLOSE-MASTER-FILE.
+           CLOSE MASTER01
+           .
