@@ -0,0 +1,123 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. UPDATE1.
+      *****************************************************************
+      * MASTER FILE UPDATE PROGRAM - CALLED FROM MAIN001 OPTION 3    *
+      * READS THE RECORD FOR THE KEY SUPPLIED BY MAIN001 IN MST-PARM,*
+      * PROMPTS FOR REPLACEMENT DATA FIELDS, AND REWRITES MASTER01.  *
+      * RETURN-CODE 0 = UPDATED, 4 = NOT FOUND, 8 = VALIDATION ERROR *
+      *****************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MASTER01 ASSIGN TO "MASTER01"
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS DYNAMIC
+                  RECORD KEY IS MST-KEY OF MST-RECORD
+                  FILE STATUS IS WS-MASTER-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  MASTER01.
+       COPY MASTREC OF CPYLIB.
+
+       WORKING-STORAGE SECTION.
+       01  WS-MASTER-STATUS    PIC X(02) VALUE "00".
+       01  WS-MASTER-OPENED    PIC X(01) VALUE 'N'.
+       01  WS-INPUT-LINE       PIC X(40).
+       01  WS-VALIDATE-MODE    PIC X(01) VALUE 'F'.
+
+       LINKAGE SECTION.
+       COPY MASTREC OF CPYLIB
+           REPLACING ==MST-RECORD== BY ==MST-PARM==.
+
+       PROCEDURE DIVISION USING MST-PARM.
+
+       MAIN-PROCESS.
+           PERFORM OPEN-MASTER-FILE
+           IF WS-MASTER-OPENED = 'Y'
+               PERFORM READ-MASTER-RECORD
+           ELSE
+               MOVE 4 TO RETURN-CODE
+               DISPLAY "UPDATE1: MASTER FILE NOT FOUND - "
+                       MST-KEY OF MST-PARM
+           END-IF
+           IF RETURN-CODE = 0
+               PERFORM ACCEPT-REPLACEMENT-DATA
+               PERFORM VALIDATE-UPDATED-RECORD
+           END-IF
+           IF RETURN-CODE = 0
+               PERFORM REWRITE-MASTER-RECORD
+           END-IF
+           IF WS-MASTER-OPENED = 'Y'
+               PERFORM CLOSE-MASTER-FILE
+           END-IF
+           GOBACK
+           .
+
+       OPEN-MASTER-FILE.
+           MOVE 'N' TO WS-MASTER-OPENED
+           OPEN I-O MASTER01
+           IF WS-MASTER-STATUS = "00"
+               MOVE 'Y' TO WS-MASTER-OPENED
+           END-IF
+           .
+
+       READ-MASTER-RECORD.
+           MOVE MST-KEY OF MST-PARM TO MST-KEY OF MST-RECORD
+           READ MASTER01
+               KEY IS MST-KEY OF MST-RECORD
+               INVALID KEY
+                   MOVE 4 TO RETURN-CODE
+                   DISPLAY "UPDATE1: RECORD NOT FOUND - "
+                           MST-KEY OF MST-RECORD
+               NOT INVALID KEY
+                   MOVE 0 TO RETURN-CODE
+           END-READ
+           .
+
+      *    A BATCH CALLER (MAIN001B) ALREADY SUPPLIES THE REPLACEMENT
+      *    NAME/AMOUNT/STATUS IN MST-PARM (MST-INPUT-MODE = 'B'), SO
+      *    THERE IS NO INTERACTIVE OPERATOR TO ACCEPT FROM - USE THE
+      *    SUPPLIED DATA INSTEAD OF PROMPTING, WHICH WOULD OTHERWISE
+      *    HANG A BATCH JOB WAITING ON SYSIN.
+       ACCEPT-REPLACEMENT-DATA.
+           IF MST-INPUT-BATCH OF MST-PARM
+               MOVE MST-NAME OF MST-PARM TO MST-NAME OF MST-RECORD
+               MOVE MST-AMOUNT OF MST-PARM TO MST-AMOUNT OF MST-RECORD
+               MOVE MST-STATUS-CD OF MST-PARM
+                   TO MST-STATUS-CD OF MST-RECORD
+           ELSE
+               DISPLAY "UPDATE1: CURRENT NAME IS "
+                       MST-NAME OF MST-RECORD
+               DISPLAY "UPDATE1: NEW NAME ?"
+               ACCEPT WS-INPUT-LINE
+               MOVE WS-INPUT-LINE TO MST-NAME OF MST-RECORD
+               DISPLAY "UPDATE1: NEW AMOUNT ?"
+               ACCEPT MST-AMOUNT OF MST-RECORD
+               DISPLAY "UPDATE1: NEW STATUS CODE (A/I) ?"
+               ACCEPT MST-STATUS-CD OF MST-RECORD
+           END-IF
+           .
+
+       VALIDATE-UPDATED-RECORD.
+           CALL "MSTVAL1" USING WS-VALIDATE-MODE, MST-RECORD
+           .
+
+       REWRITE-MASTER-RECORD.
+           REWRITE MST-RECORD
+               INVALID KEY
+                   MOVE 8 TO RETURN-CODE
+                   DISPLAY "UPDATE1: REWRITE FAILED - "
+                           MST-KEY OF MST-RECORD
+               NOT INVALID KEY
+                   MOVE MST-RECORD TO MST-PARM
+                   MOVE 0 TO RETURN-CODE
+                   DISPLAY "UPDATE1: RECORD UPDATED - "
+                           MST-KEY OF MST-RECORD
+           END-REWRITE
+           .
+
+       CLOSE-MASTER-FILE.
+           CLOSE MASTER01
+           .
