@@ -0,0 +1,245 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MAIN001B.
+      *****************************************************************
+      * BATCH MENU DISPATCH PROGRAM - NON-INTERACTIVE COMPANION TO    *
+      * MAIN001 FOR JCL-SUBMITTED JOB STREAMS (MONTH-END BULK         *
+      * MAINTENANCE, ETC). READS A SEQUENTIAL TRANSACTION FILE OF     *
+      * (OPTION-CODE, RECORD-KEY) PAIRS INSTEAD OF ACCEPTING KEYSTROKES*
+      * FROM THE MAIN001 SMED MAP, AND DRIVES INQUIRY1/CREATE1/       *
+      * UPDATE1/DELETE1 THROUGH THE SAME MENU-TABLE LOOKUP, USAGE     *
+      * COUNTER, AND AUDIT TRAIL AS THE INTERACTIVE MENU.             *
+      *****************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANSIN ASSIGN TO "TRANSIN"
+                  ORGANIZATION IS SEQUENTIAL
+                  FILE STATUS IS WS-TRANSIN-STATUS.
+           SELECT OPTIONAL MENU001 ASSIGN TO "MENU001"
+                  ORGANIZATION IS SEQUENTIAL
+                  FILE STATUS IS WS-MENU-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TRANSIN.
+       COPY TRANSREC OF CPYLIB.
+
+       FD  MENU001.
+       COPY MENUREC OF CPYLIB.
+
+       WORKING-STORAGE SECTION.
+       01  WS-TRANSIN-STATUS   PIC X(02) VALUE "00".
+       01  WS-MENU-STATUS      PIC X(02) VALUE "00".
+       01  WS-TRANSIN-OPENED   PIC X(01) VALUE 'N'.
+
+       01  WS-INPUT-DATA.
+           05  WS-USER-SELECTION   PIC X(1).
+           05  WS-OPERATOR-ID      PIC X(8).
+
+       COPY MASTREC OF CPYLIB.
+
+       COPY USAGEREC OF CPYLIB.
+
+       COPY AUDTREC OF CPYLIB.
+
+       01  WS-MENU-TABLE.
+           05  WS-MENU-ENTRY OCCURS 9 TIMES
+                             INDEXED BY WS-MENU-IDX.
+               10  WS-MENU-OPTION-CD   PIC X(01).
+               10  WS-MENU-CAPTION     PIC X(20).
+               10  WS-MENU-PROGRAM     PIC X(08).
+               10  WS-MENU-STATUS-MSG  PIC X(30).
+
+       01  WS-MENU-CONTROL.
+           05  WS-MENU-COUNT       PIC 9(02) VALUE 0.
+           05  WS-MENU-EOF         PIC X(1) VALUE 'N'.
+           05  WS-SEARCH-IDX       PIC 9(02) VALUE 0.
+
+       01  WS-CONTROL-FIELDS.
+           05  WS-VALID-OPTION     PIC X(1) VALUE 'N'.
+           05  WS-TRANSIN-EOF      PIC X(1) VALUE 'N'.
+           05  WS-PROGRAM-TO-CALL  PIC X(8).
+           05  WS-TRANS-COUNT      PIC 9(07) VALUE 0.
+           05  WS-TRANS-ERRORS     PIC 9(07) VALUE 0.
+
+       01  WS-MESSAGE-AREA.
+           05  WS-STATUS-MESSAGE   PIC X(50).
+           05  WS-CALL-RETURN-CODE PIC S9(4).
+
+       PROCEDURE DIVISION.
+
+       MAIN-PROCESS.
+           PERFORM INIT-BATCH
+           PERFORM OPEN-BATCH-FILES
+           IF WS-TRANSIN-OPENED = 'Y'
+               PERFORM PROCESS-TRANSACTIONS
+           ELSE
+               DISPLAY "MAIN001B: TRANSACTION FILE NOT FOUND OR "
+                       "UNREADABLE - STATUS " WS-TRANSIN-STATUS
+               MOVE 8 TO RETURN-CODE
+           END-IF
+           PERFORM CLOSE-BATCH-FILES
+           PERFORM PRINT-BATCH-TOTALS
+           STOP RUN
+           .
+
+       INIT-BATCH.
+           DISPLAY "MAIN001B: BATCH OPERATOR ID ?"
+           ACCEPT WS-OPERATOR-ID
+           PERFORM LOAD-MENU-DEFINITIONS
+           .
+
+       LOAD-MENU-DEFINITIONS.
+           MOVE 0 TO WS-MENU-COUNT
+           MOVE 'N' TO WS-MENU-EOF
+           OPEN INPUT MENU001
+           PERFORM UNTIL WS-MENU-EOF = 'Y'
+                       OR WS-MENU-COUNT >= 9
+               READ MENU001
+                   AT END
+                       MOVE 'Y' TO WS-MENU-EOF
+                   NOT AT END
+                       ADD 1 TO WS-MENU-COUNT
+                       MOVE MNU-OPTION-CD
+                           TO WS-MENU-OPTION-CD(WS-MENU-COUNT)
+                       MOVE MNU-CAPTION
+                           TO WS-MENU-CAPTION(WS-MENU-COUNT)
+                       MOVE MNU-PROGRAM
+                           TO WS-MENU-PROGRAM(WS-MENU-COUNT)
+                       MOVE MNU-STATUS-MSG
+                           TO WS-MENU-STATUS-MSG(WS-MENU-COUNT)
+               END-READ
+           END-PERFORM
+           CLOSE MENU001
+           IF WS-MENU-COUNT = 0
+               PERFORM LOAD-DEFAULT-MENU
+           END-IF
+           .
+
+       LOAD-DEFAULT-MENU.
+           MOVE 4 TO WS-MENU-COUNT
+           MOVE '1' TO WS-MENU-OPTION-CD(1)
+           MOVE "1.INQUIRY" TO WS-MENU-CAPTION(1)
+           MOVE 'INQUIRY1' TO WS-MENU-PROGRAM(1)
+           MOVE "INQUIRY STARTING" TO WS-MENU-STATUS-MSG(1)
+           MOVE '2' TO WS-MENU-OPTION-CD(2)
+           MOVE "2.CREATE" TO WS-MENU-CAPTION(2)
+           MOVE 'CREATE1 ' TO WS-MENU-PROGRAM(2)
+           MOVE "CREATE STARTING" TO WS-MENU-STATUS-MSG(2)
+           MOVE '3' TO WS-MENU-OPTION-CD(3)
+           MOVE "3.UPDATE" TO WS-MENU-CAPTION(3)
+           MOVE 'UPDATE1 ' TO WS-MENU-PROGRAM(3)
+           MOVE "UPDATE STARTING" TO WS-MENU-STATUS-MSG(3)
+           MOVE '4' TO WS-MENU-OPTION-CD(4)
+           MOVE "4.DELETE" TO WS-MENU-CAPTION(4)
+           MOVE 'DELETE1 ' TO WS-MENU-PROGRAM(4)
+           MOVE "DELETE STARTING" TO WS-MENU-STATUS-MSG(4)
+           .
+
+       OPEN-BATCH-FILES.
+           MOVE 'N' TO WS-TRANSIN-OPENED
+           OPEN INPUT TRANSIN
+           IF WS-TRANSIN-STATUS = "00"
+               MOVE 'Y' TO WS-TRANSIN-OPENED
+           END-IF
+           .
+
+       CLOSE-BATCH-FILES.
+           IF WS-TRANSIN-OPENED = 'Y'
+               CLOSE TRANSIN
+           END-IF
+           .
+
+       PROCESS-TRANSACTIONS.
+           PERFORM READ-TRANSACTION
+           PERFORM UNTIL WS-TRANSIN-EOF = 'Y'
+               PERFORM VALIDATE-TRANSACTION
+               IF WS-VALID-OPTION = 'Y'
+                   PERFORM CALL-PROGRAM
+               ELSE
+                   ADD 1 TO WS-TRANS-ERRORS
+                   DISPLAY "MAIN001B: INVALID OPTION CODE - "
+                           WS-USER-SELECTION
+               END-IF
+               PERFORM READ-TRANSACTION
+           END-PERFORM
+           .
+
+       READ-TRANSACTION.
+           READ TRANSIN
+               AT END
+                   MOVE 'Y' TO WS-TRANSIN-EOF
+               NOT AT END
+                   ADD 1 TO WS-TRANS-COUNT
+                   MOVE TRN-OPTION-CD TO WS-USER-SELECTION
+                   MOVE SPACES TO MST-RECORD
+                   MOVE TRN-RECORD-KEY TO MST-KEY OF MST-RECORD
+                   MOVE 'B' TO MST-INPUT-MODE OF MST-RECORD
+                   MOVE TRN-NAME TO MST-NAME OF MST-RECORD
+                   MOVE TRN-AMOUNT TO MST-AMOUNT OF MST-RECORD
+                   MOVE TRN-STATUS-CD TO MST-STATUS-CD OF MST-RECORD
+           END-READ
+           .
+
+       VALIDATE-TRANSACTION.
+           MOVE 'N' TO WS-VALID-OPTION
+           PERFORM FIND-MENU-ENTRY
+           IF WS-VALID-OPTION = 'N'
+               DISPLAY "MAIN001B: NO MENU ENTRY FOR OPTION - "
+                       WS-USER-SELECTION
+           END-IF
+           .
+
+       FIND-MENU-ENTRY.
+           MOVE 0 TO WS-SEARCH-IDX
+           PERFORM VARYING WS-SEARCH-IDX FROM 1 BY 1
+                   UNTIL WS-SEARCH-IDX > WS-MENU-COUNT
+               IF WS-USER-SELECTION = WS-MENU-OPTION-CD(WS-SEARCH-IDX)
+                   MOVE 'Y' TO WS-VALID-OPTION
+                   MOVE WS-MENU-PROGRAM(WS-SEARCH-IDX)
+                       TO WS-PROGRAM-TO-CALL
+                   MOVE WS-MENU-STATUS-MSG(WS-SEARCH-IDX)
+                       TO WS-STATUS-MESSAGE
+                   MOVE WS-MENU-COUNT TO WS-SEARCH-IDX
+               END-IF
+           END-PERFORM
+           .
+
+       CALL-PROGRAM.
+           DISPLAY WS-STATUS-MESSAGE
+
+           CALL WS-PROGRAM-TO-CALL USING MST-RECORD
+           MOVE RETURN-CODE TO WS-CALL-RETURN-CODE
+
+           IF WS-CALL-RETURN-CODE NOT = 0
+               ADD 1 TO WS-TRANS-ERRORS
+               DISPLAY "MAIN001B: PROGRAM CALL ERROR: "
+                       WS-PROGRAM-TO-CALL
+               DISPLAY "MAIN001B: RETURN CODE: " WS-CALL-RETURN-CODE
+           ELSE
+               PERFORM INCREMENT-USAGE-COUNTER
+           END-IF
+
+           PERFORM WRITE-AUDIT-RECORD
+           .
+
+       INCREMENT-USAGE-COUNTER.
+           MOVE WS-USER-SELECTION TO USG-OPTION-CD
+           MOVE WS-PROGRAM-TO-CALL TO USG-PROGRAM
+           CALL "USGINCR" USING USG-RECORD
+           .
+
+       WRITE-AUDIT-RECORD.
+           MOVE FUNCTION CURRENT-DATE TO AUD-TIMESTAMP
+           MOVE WS-USER-SELECTION TO AUD-USER-SELECTION
+           MOVE WS-PROGRAM-TO-CALL TO AUD-PROGRAM-CALLED
+           MOVE WS-CALL-RETURN-CODE TO AUD-RETURN-CODE
+           MOVE WS-OPERATOR-ID TO AUD-OPERATOR-ID
+           CALL "AUDWRT1" USING AUD-RECORD
+           .
+
+       PRINT-BATCH-TOTALS.
+           DISPLAY "MAIN001B: TRANSACTIONS READ  - " WS-TRANS-COUNT
+           DISPLAY "MAIN001B: TRANSACTIONS FAILED - " WS-TRANS-ERRORS
+           .
