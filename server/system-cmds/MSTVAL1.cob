@@ -0,0 +1,54 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MSTVAL1.
+      *****************************************************************
+      * SHARED MASTER RECORD VALIDATION - CALLED FROM INQUIRY1,       *
+      * CREATE1, UPDATE1, AND DELETE1 BEFORE ANY READ/WRITE/REWRITE/  *
+      * DELETE AGAINST MASTER01, SO ALL FOUR PROGRAMS ENFORCE THE     *
+      * SAME REQUIRED-FIELD AND FORMAT RULES ON MST-PARM. CALLED      *
+      * WITH VAL-MODE 'K' TO CHECK THE KEY ONLY (INQUIRY1/DELETE1) OR *
+      * 'F' TO ALSO CHECK THE REST OF THE RECORD (CREATE1/UPDATE1).   *
+      * RETURN-CODE 0 = VALID, 8 = VALIDATION ERROR                   *
+      *****************************************************************
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       LINKAGE SECTION.
+       01  VAL-MODE            PIC X(01).
+           88  VAL-MODE-KEY-ONLY   VALUE 'K'.
+           88  VAL-MODE-FULL       VALUE 'F'.
+
+       COPY MASTREC OF CPYLIB
+           REPLACING ==MST-RECORD== BY ==MST-PARM==.
+
+       PROCEDURE DIVISION USING VAL-MODE, MST-PARM.
+
+       MAIN-PROCESS.
+           PERFORM VALIDATE-KEY
+           IF RETURN-CODE = 0 AND VAL-MODE-FULL
+               PERFORM VALIDATE-FULL-RECORD
+           END-IF
+           GOBACK
+           .
+
+       VALIDATE-KEY.
+           MOVE 0 TO RETURN-CODE
+           IF MST-KEY OF MST-PARM = SPACES
+               MOVE 8 TO RETURN-CODE
+               DISPLAY "MSTVAL1: RECORD KEY IS REQUIRED"
+           END-IF
+           .
+
+       VALIDATE-FULL-RECORD.
+           IF MST-NAME OF MST-PARM = SPACES
+               MOVE 8 TO RETURN-CODE
+               DISPLAY "MSTVAL1: RECORD NAME IS REQUIRED"
+           END-IF
+           IF RETURN-CODE = 0
+               IF NOT (MST-ACTIVE OF MST-PARM
+                       OR MST-INACTIVE OF MST-PARM)
+                   MOVE 8 TO RETURN-CODE
+                   DISPLAY "MSTVAL1: STATUS CODE MUST BE A OR I"
+               END-IF
+           END-IF
+           .
