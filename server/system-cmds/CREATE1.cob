@@ -0,0 +1,99 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CREATE1.
+      *****************************************************************
+      * MASTER FILE ADD PROGRAM - CALLED FROM MAIN001 OPTION 2       *
+      * PROMPTS FOR THE NEW RECORD'S DATA FIELDS AND WRITES THEM TO  *
+      * MASTER01 UNDER THE KEY SUPPLIED BY MAIN001 IN MST-PARM.      *
+      * RETURN-CODE 0 = ADDED, 8 = VALIDATION OR DUPLICATE KEY ERROR *
+      *****************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MASTER01 ASSIGN TO "MASTER01"
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS DYNAMIC
+                  RECORD KEY IS MST-KEY OF MST-RECORD
+                  FILE STATUS IS WS-MASTER-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  MASTER01.
+       COPY MASTREC OF CPYLIB.
+
+       WORKING-STORAGE SECTION.
+       01  WS-MASTER-STATUS    PIC X(02) VALUE "00".
+       01  WS-INPUT-LINE       PIC X(40).
+       01  WS-VALIDATE-MODE    PIC X(01) VALUE 'F'.
+
+       LINKAGE SECTION.
+       COPY MASTREC OF CPYLIB
+           REPLACING ==MST-RECORD== BY ==MST-PARM==.
+
+       PROCEDURE DIVISION USING MST-PARM.
+
+       MAIN-PROCESS.
+           PERFORM OPEN-MASTER-FILE
+           PERFORM ACCEPT-NEW-RECORD
+           PERFORM VALIDATE-NEW-RECORD
+           IF RETURN-CODE = 0
+               PERFORM WRITE-MASTER-RECORD
+           END-IF
+           PERFORM CLOSE-MASTER-FILE
+           GOBACK
+           .
+
+       OPEN-MASTER-FILE.
+           OPEN I-O MASTER01
+           IF WS-MASTER-STATUS NOT = "00"
+               OPEN OUTPUT MASTER01
+               CLOSE MASTER01
+               OPEN I-O MASTER01
+           END-IF
+           .
+
+      *    A BATCH CALLER (MAIN001B) ALREADY SUPPLIES NAME/AMOUNT/
+      *    STATUS IN MST-PARM (MST-INPUT-MODE = 'B'), SO THERE IS NO
+      *    INTERACTIVE OPERATOR TO ACCEPT FROM - USE THE SUPPLIED DATA
+      *    INSTEAD OF PROMPTING, WHICH WOULD OTHERWISE HANG A BATCH JOB
+      *    WAITING ON SYSIN.
+       ACCEPT-NEW-RECORD.
+           MOVE SPACES TO MST-RECORD
+           MOVE MST-KEY OF MST-PARM TO MST-KEY OF MST-RECORD
+           IF MST-INPUT-BATCH OF MST-PARM
+               MOVE MST-NAME OF MST-PARM TO MST-NAME OF MST-RECORD
+               MOVE MST-AMOUNT OF MST-PARM TO MST-AMOUNT OF MST-RECORD
+               MOVE MST-STATUS-CD OF MST-PARM
+                   TO MST-STATUS-CD OF MST-RECORD
+           ELSE
+               DISPLAY "CREATE1: NAME ?"
+               ACCEPT WS-INPUT-LINE
+               MOVE WS-INPUT-LINE TO MST-NAME OF MST-RECORD
+               DISPLAY "CREATE1: AMOUNT ?"
+               ACCEPT MST-AMOUNT OF MST-RECORD
+               DISPLAY "CREATE1: STATUS CODE (A/I) ?"
+               ACCEPT MST-STATUS-CD OF MST-RECORD
+           END-IF
+           .
+
+       VALIDATE-NEW-RECORD.
+           CALL "MSTVAL1" USING WS-VALIDATE-MODE, MST-RECORD
+           .
+
+       WRITE-MASTER-RECORD.
+           WRITE MST-RECORD
+               INVALID KEY
+                   MOVE 8 TO RETURN-CODE
+                   DISPLAY "CREATE1: DUPLICATE KEY - "
+                           MST-KEY OF MST-RECORD
+               NOT INVALID KEY
+                   MOVE MST-RECORD TO MST-PARM
+                   MOVE 0 TO RETURN-CODE
+                   DISPLAY "CREATE1: RECORD ADDED - "
+                           MST-KEY OF MST-RECORD
+           END-WRITE
+           .
+
+       CLOSE-MASTER-FILE.
+           CLOSE MASTER01
+           .
